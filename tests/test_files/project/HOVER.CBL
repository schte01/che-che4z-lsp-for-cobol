@@ -19,30 +19,456 @@
 000060 INPUT-OUTPUT SECTION.
 000070 FILE-CONTROL.
 000080     SELECT TRANS-FILE-IN
-000090           ASSIGN TO SOMETHING-ELSE.
-000100 DATA DIVISION.
-000110 FILE SECTION.
-000120 FD  TRANS-FILE-IN
-000130     LABEL RECORDS ARE STANDARD
-000140     DATA RECORD IS FILE-RECORD.
-000150 01  FILE-RECORD                             PIC X(113).
-000160 01  TERMS-RECORD.
-000170     05  TERMS-KEY                           Pic 9(3).
-000180     05  filler                              PIC X(68).
-000190 WORKING-STORAGE SECTION.
-000200 01  TERMS-RECORD.
-000210     05  TERMS-KEY                           Pic 9(3).
-000220     05  filler                              PICTURE X(69).
-000230 01 SOMETHING.
-000240     03 ADFSF OCCURS 30 TIMES INDEXED BY INDX.
-000250     05 OL-NO PIC X(8).
-000260 01  REC-1.
-000270         05  REC-1-1  PIC  9(6).
-000280         05  REC-1-2.
-000290         10  REC-1-2-1  PIC 9.
-000300             88  HEADER    VALUE 1 THRU  4.                       adsfasdf
-000310             88  SUPPLr    value 2 THROUGH 4.
-000320             88  WREHOUSE  VALUE 3.
-000330 PROCEDURE DIVISION.
-000340     SET INDX TO 1.
-000350     MOVE 'asdf' TO REC-1-2-1.
\ No newline at end of file
+000090           ASSIGN TO SOMETHING-ELSE
+000100           ORGANIZATION IS INDEXED
+000110           ACCESS MODE IS DYNAMIC
+000120           RECORD KEY IS TERMS-KEY OF TERMS-RECORD
+000130           FILE STATUS IS WS-TRANS-FILE-STATUS.
+000140     SELECT TRANS-FILE-REJECT
+000150           ASSIGN TO TRANS-REJ
+000151           FILE STATUS IS WS-REJ-FILE-STATUS.
+000160     SELECT ORDER-LINE-MASTER
+000170           ASSIGN TO ORDR-MSTR
+000171           FILE STATUS IS WS-OLM-FILE-STATUS.
+000180     SELECT CHECKPOINT-FILE
+000190           ASSIGN TO CKPT-FILE
+000191           FILE STATUS IS WS-CKPT-FILE-STATUS.
+000192     SELECT TRAILER-FILE
+000193           ASSIGN TO TRLR-FILE
+000194           FILE STATUS IS WS-TRLR-FILE-STATUS.
+000200     SELECT CONTROL-REPORT
+000210           ASSIGN TO CTL-RPT
+000211           ORGANIZATION IS LINE SEQUENTIAL
+000212           FILE STATUS IS WS-CTLRPT-FILE-STATUS.
+000230     SELECT AUDIT-FILE
+000240           ASSIGN TO AUDIT-LOG
+000241           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000250     SELECT ORDER-LINE-INTERFACE
+000260           ASSIGN TO OLI-XTRCT
+000261           FILE STATUS IS WS-OLI-FILE-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  TRANS-FILE-IN
+000300     LABEL RECORDS ARE STANDARD
+000310     DATA RECORD IS FILE-RECORD.
+000320 01  FILE-RECORD                             PIC X(113).
+000330 01  TERMS-RECORD.
+000340     05  TERMS-KEY                           Pic 9(3).
+000350     05  TERMS-OL-NO                         PIC X(8).
+000360     05  TERMS-TYPE                          PIC 9.
+000370     05  filler                              PIC X(59).
+000375 FD  TRAILER-FILE
+000376     LABEL RECORDS ARE STANDARD
+000377     DATA RECORD IS TRAILER-RECORD.
+000378 01  TRAILER-RECORD.
+000410     05  TRAILER-EXPECTED-COUNT              PIC 9(7).
+000430 FD  ORDER-LINE-MASTER
+000440     LABEL RECORDS ARE STANDARD
+000450     DATA RECORD IS OLM-RECORD.
+000460 01  OLM-RECORD.
+000470     05  OLM-OL-NO                           PIC X(8).
+000480     05  filler                              PIC X(72).
+000490 FD  TRANS-FILE-REJECT
+000500     LABEL RECORDS ARE STANDARD
+000510     DATA RECORD IS REJECT-RECORD.
+000520 01  REJECT-RECORD.
+000525     05  REJ-SEQUENCE-NO                     PIC 9(7).
+000530     05  REJ-RAW-IMAGE                       PIC X(113).
+000540     05  REJ-REASON-CODE                     PIC X(4).
+000550     05  REJ-REASON-TEXT                     PIC X(30).
+000560 FD  CHECKPOINT-FILE
+000570     LABEL RECORDS ARE STANDARD
+000580     DATA RECORD IS CHECKPOINT-RECORD.
+000590 01  CHECKPOINT-RECORD.
+000610     05  CKPT-TERMS-KEY                       PIC 9(3).
+000620     05  CKPT-DETAIL-RECORD-COUNT             PIC 9(7).
+000630 FD  CONTROL-REPORT
+000640     LABEL RECORDS ARE STANDARD
+000650     DATA RECORD IS REPORT-RECORD.
+000660 01  REPORT-RECORD                            PIC X(132).
+000670 FD  AUDIT-FILE
+000680     LABEL RECORDS ARE STANDARD
+000690     DATA RECORD IS AUDIT-RECORD.
+000700 01  AUDIT-RECORD.
+000705     05  AUD-SEQUENCE-NO                      PIC 9(7).
+000710     05  AUD-TERMS-KEY                        PIC 9(3).
+000720     05  AUD-CATEGORY                         PIC X(8).
+000730     05  AUD-DISPOSITION                      PIC X(30).
+000740 FD  ORDER-LINE-INTERFACE
+000750     LABEL RECORDS ARE STANDARD
+000760     DATA RECORD IS OLI-RECORD.
+000770 01  OLI-RECORD.
+000780     05  OLI-OL-NO                            PIC X(8).
+000790     05  OLI-TERMS-KEY                        PIC 9(3).
+000800     05  OLI-CATEGORY-CODE                    PIC X(3).
+000810 WORKING-STORAGE SECTION.
+000820 01  WS-TRANS-FILE-STATUS               PIC XX     VALUE '00'.
+000821 01  WS-CKPT-FILE-STATUS                PIC XX     VALUE '00'.
+000822 01  WS-TRLR-FILE-STATUS                PIC XX     VALUE '00'.
+000823 01  WS-REJ-FILE-STATUS                 PIC XX     VALUE '00'.
+000824 01  WS-OLM-FILE-STATUS                 PIC XX     VALUE '00'.
+000825 01  WS-CTLRPT-FILE-STATUS              PIC XX     VALUE '00'.
+000826 01  WS-AUDIT-FILE-STATUS               PIC XX     VALUE '00'.
+000827 01  WS-OLI-FILE-STATUS                 PIC XX     VALUE '00'.
+000830 01  WS-TABLE-FIELDS.
+000840     05  WS-TABLE-COUNT              PIC 9(2)         VALUE ZERO.
+000850     05  WS-OLM-EOF-SWITCH           PIC X            VALUE 'N'.
+000860         88  OLM-END-OF-FILE                          VALUE 'Y'.
+000870     05  WS-ORDER-LINE-MATCH-SWITCH  PIC X            VALUE 'N'.
+000880         88  ORDER-LINE-FOUND                         VALUE 'Y'.
+000890         88  ORDER-LINE-NOT-FOUND                     VALUE 'N'.
+000900 01 SOMETHING.
+000910     03 ADFSF OCCURS 0 TO 30 TIMES
+000920        DEPENDING ON WS-TABLE-COUNT
+000930        ASCENDING KEY IS OL-NO
+000940        INDEXED BY INDX.
+000950     05 OL-NO PIC X(8).
+000960 01  REC-1.
+000970         05  REC-1-1  PIC  9(6).
+000980         05  REC-1-2.
+000990         10  REC-1-2-1  PIC 9.
+001000             88  HEADER    VALUE 1 THRU  4.                       adsfasdf
+001010             88  SUPPLr    value 2 THROUGH 4.
+001020             88  WREHOUSE  VALUE 3.
+001030 01  WS-FLAGS.
+001040     05  WS-EOF-SWITCH               PIC X            VALUE 'N'.
+001050         88  END-OF-TRANS-FILE                        VALUE 'Y'.
+001060     05  WS-RECORD-VALID-SWITCH      PIC X            VALUE 'Y'.
+001070         88  RECORD-IS-VALID                          VALUE 'Y'.
+001080         88  RECORD-IS-INVALID                        VALUE 'N'.
+001090 01  WS-CHECKPOINT-FIELDS.
+001100     05  WS-CHECKPOINT-INTERVAL      PIC 9(4)         VALUE 100.
+001110     05  WS-RECORD-COUNT             PIC 9(7)         VALUE ZERO.
+001120     05  WS-RESTART-SWITCH           PIC X            VALUE 'N'.
+001130         88  RESTART-REQUESTED                        VALUE 'Y'.
+001140     05  WS-LAST-CHECKPOINT-KEY      PIC 9(3)         VALUE ZERO.
+001150     05  WS-CKPT-EOF-SWITCH          PIC X            VALUE 'N'.
+001160         88  CKPT-END-OF-FILE                         VALUE 'Y'.
+001165     05  WS-CHECKPOINT-FOUND-SWITCH  PIC X            VALUE 'N'.
+001166         88  CHECKPOINT-WAS-FOUND                     VALUE 'Y'.
+001170 01  WS-REPORT-COUNTERS.
+001180     05  WS-HEADER-COUNT             PIC 9(7)         VALUE ZERO.
+001190     05  WS-SUPPLR-COUNT             PIC 9(7)         VALUE ZERO.
+001200     05  WS-WREHOUSE-COUNT           PIC 9(7)         VALUE ZERO.
+001201     05  WS-HEADER-ONLY-COUNT        PIC 9(7)         VALUE ZERO.
+001202     05  WS-HEADER-SUPPLR-COUNT      PIC 9(7)         VALUE ZERO.
+001220     05  WS-REJECT-COUNT             PIC 9(7)         VALUE ZERO.
+001230     05  WS-CATEGORY-CODE            PIC X(3)      VALUE SPACES.
+001240 01  WS-REPORT-FIELDS.
+001250     05  WS-REPORT-LINE              PIC X(132).
+001260     05  WS-PAGE-NO                  PIC 9(4)         VALUE ZERO.
+001270     05  WS-RUN-DATE                 PIC 9(8).
+001280 01  WS-CONTROL-TOTALS.
+001290     05  WS-DETAIL-RECORD-COUNT      PIC 9(7)         VALUE ZERO.
+001300     05  WS-TRAILER-EXPECTED-COUNT   PIC 9(7)         VALUE ZERO.
+001310     05  WS-TRAILER-FOUND-SWITCH     PIC X            VALUE 'N'.
+001320         88  TRAILER-WAS-FOUND                        VALUE 'Y'.
+001330 PROCEDURE DIVISION.
+001340 0000-MAIN-PROCESS.
+001350     PERFORM 1000-INITIALIZE
+001360     PERFORM 2010-PROCESS-DETAIL-RECORD
+001370         UNTIL END-OF-TRANS-FILE
+001380     PERFORM 8000-PRINT-TRANSACTION-REPORT
+001385     PERFORM 8015-READ-TRAILER-RECORD
+001390     PERFORM 8020-CHECK-CONTROL-TOTALS
+001400     PERFORM 9000-TERMINATE
+001410     STOP RUN.
+001420 1000-INITIALIZE.
+001430     PERFORM 1600-RESTART-CHECK
+001440     PERFORM 1500-LOAD-ORDER-LINE-TABLE
+001450     OPEN INPUT TRANS-FILE-IN
+001460     IF WS-TRANS-FILE-STATUS NOT = '00'
+001470         DISPLAY 'TRANS-FILE-IN OPEN FAILED - FILE STATUS: '
+001480             WS-TRANS-FILE-STATUS
+001490         MOVE 16 TO RETURN-CODE
+001500         STOP RUN
+001510     END-IF
+001520     OPEN OUTPUT TRANS-FILE-REJECT
+001521     IF WS-REJ-FILE-STATUS NOT = '00'
+001522         DISPLAY 'TRANS-FILE-REJECT OPEN FAILED - FILE STATUS: '
+001523             WS-REJ-FILE-STATUS
+001524         MOVE 16 TO RETURN-CODE
+001525         STOP RUN
+001526     END-IF
+001530     OPEN OUTPUT CHECKPOINT-FILE
+001531     IF WS-CKPT-FILE-STATUS NOT = '00'
+001532         DISPLAY 'CHECKPOINT-FILE OPEN FAILED - FILE STATUS: '
+001533             WS-CKPT-FILE-STATUS
+001534         MOVE 16 TO RETURN-CODE
+001535         STOP RUN
+001536     END-IF
+001540     OPEN OUTPUT CONTROL-REPORT
+001541     IF WS-CTLRPT-FILE-STATUS NOT = '00'
+001542         DISPLAY 'CONTROL-REPORT OPEN FAILED - FILE STATUS: '
+001543             WS-CTLRPT-FILE-STATUS
+001544         MOVE 16 TO RETURN-CODE
+001545         STOP RUN
+001546     END-IF
+001550     OPEN OUTPUT AUDIT-FILE
+001551     IF WS-AUDIT-FILE-STATUS NOT = '00'
+001552         DISPLAY 'AUDIT-FILE OPEN FAILED - FILE STATUS: '
+001553             WS-AUDIT-FILE-STATUS
+001554         MOVE 16 TO RETURN-CODE
+001555         STOP RUN
+001556     END-IF
+001560     OPEN OUTPUT ORDER-LINE-INTERFACE
+001561     IF WS-OLI-FILE-STATUS NOT = '00'
+001562         DISPLAY 'ORDER-LINE-INTERFACE OPEN FAILED - STATUS: '
+001563             WS-OLI-FILE-STATUS
+001564         MOVE 16 TO RETURN-CODE
+001565         STOP RUN
+001566     END-IF
+001570     IF RESTART-REQUESTED
+001580         PERFORM 1700-POSITION-AFTER-CHECKPOINT
+001590     END-IF
+001600     PERFORM 2900-READ-TRANS-FILE-IN.
+001610 1500-LOAD-ORDER-LINE-TABLE.
+001611     OPEN INPUT ORDER-LINE-MASTER
+001612     IF WS-OLM-FILE-STATUS NOT = '00'
+001613         DISPLAY 'ORDER-LINE-MASTER OPEN FAILED - FILE STATUS: '
+001614             WS-OLM-FILE-STATUS
+001615         MOVE 16 TO RETURN-CODE
+001616         STOP RUN
+001617     END-IF
+001630     PERFORM VARYING INDX FROM 1 BY 1
+001640         UNTIL INDX > 30 OR OLM-END-OF-FILE
+001650         READ ORDER-LINE-MASTER
+001660             AT END
+001670                 SET OLM-END-OF-FILE TO TRUE
+001680             NOT AT END
+001690                 ADD 1 TO WS-TABLE-COUNT
+001700                 MOVE OLM-OL-NO TO OL-NO (INDX)
+001710         END-READ
+001720     END-PERFORM
+001730     CLOSE ORDER-LINE-MASTER
+001740     SET INDX TO 1.
+001750 1600-RESTART-CHECK.
+001760     ACCEPT WS-RESTART-SWITCH FROM COMMAND-LINE
+001770     IF RESTART-REQUESTED
+001780         PERFORM 1650-READ-LAST-CHECKPOINT
+001790     END-IF.
+001800 1650-READ-LAST-CHECKPOINT.
+001810     OPEN INPUT CHECKPOINT-FILE
+001811     IF WS-CKPT-FILE-STATUS NOT = '00'
+001812         DISPLAY 'CHECKPOINT-FILE OPEN FAILED - FILE STATUS: '
+001813             WS-CKPT-FILE-STATUS
+001814         MOVE 16 TO RETURN-CODE
+001815         STOP RUN
+001816     END-IF
+001820     PERFORM UNTIL CKPT-END-OF-FILE
+001830         READ CHECKPOINT-FILE
+001840             AT END
+001850                 SET CKPT-END-OF-FILE TO TRUE
+001860             NOT AT END
+001870                 MOVE CKPT-TERMS-KEY TO WS-LAST-CHECKPOINT-KEY
+001880                 MOVE CKPT-DETAIL-RECORD-COUNT
+001890                     TO WS-DETAIL-RECORD-COUNT
+001895                 SET CHECKPOINT-WAS-FOUND TO TRUE
+001900         END-READ
+001910     END-PERFORM
+001920     CLOSE CHECKPOINT-FILE.
+001930 1700-POSITION-AFTER-CHECKPOINT.
+001935     IF CHECKPOINT-WAS-FOUND
+001940         MOVE WS-LAST-CHECKPOINT-KEY TO TERMS-KEY
+001950         START TRANS-FILE-IN KEY IS GREATER THAN TERMS-KEY
+001960             INVALID KEY
+001970                 IF WS-TRANS-FILE-STATUS = '23'
+001980                     SET END-OF-TRANS-FILE TO TRUE
+001990                 ELSE
+002000                     DISPLAY 'TRANS-FILE-IN START FAILED: '
+002010                         WS-TRANS-FILE-STATUS
+002020                     MOVE 16 TO RETURN-CODE
+002030                     STOP RUN
+002040                 END-IF
+002050         END-START
+002055     END-IF.
+002120 2010-PROCESS-DETAIL-RECORD.
+002130     ADD 1 TO WS-DETAIL-RECORD-COUNT
+002140     PERFORM 2050-VALIDATE-TRANS-RECORD
+002150     IF RECORD-IS-VALID
+002160         PERFORM 2060-VALIDATE-ORDER-LINE
+002170         ADD 1 TO WS-RECORD-COUNT
+002180         PERFORM 2065-CLASSIFY-TRANSACTION
+002190         PERFORM 2090-WRITE-AUDIT-RECORD
+002200         PERFORM 2070-CHECKPOINT-IF-DUE
+002210     ELSE
+002220         PERFORM 2080-WRITE-REJECT-RECORD
+002230         PERFORM 2091-WRITE-AUDIT-REJECT-RECORD
+002240     END-IF
+002250     PERFORM 2900-READ-TRANS-FILE-IN.
+002260 2900-READ-TRANS-FILE-IN.
+002270     READ TRANS-FILE-IN NEXT RECORD
+002280         AT END
+002290             SET END-OF-TRANS-FILE TO TRUE
+002300     END-READ.
+002310 2070-CHECKPOINT-IF-DUE.
+002320     IF FUNCTION MOD (WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL) = 0
+002330         PERFORM 2075-WRITE-CHECKPOINT
+002340     END-IF.
+002350 2075-WRITE-CHECKPOINT.
+002370     MOVE TERMS-KEY            TO CKPT-TERMS-KEY
+002380     MOVE WS-DETAIL-RECORD-COUNT TO CKPT-DETAIL-RECORD-COUNT
+002390     WRITE CHECKPOINT-RECORD.
+002440 2050-VALIDATE-TRANS-RECORD.
+002450     SET RECORD-IS-VALID TO TRUE
+002460     IF FILE-RECORD(1:3) IS NOT NUMERIC
+002470         SET RECORD-IS-INVALID TO TRUE
+002480     END-IF.
+002490 2060-VALIDATE-ORDER-LINE.
+002500     SEARCH ALL ADFSF
+002510         AT END
+002520             SET ORDER-LINE-NOT-FOUND TO TRUE
+002530         WHEN OL-NO (INDX) = TERMS-OL-NO
+002540             SET ORDER-LINE-FOUND TO TRUE
+002550     END-SEARCH.
+002560 2065-CLASSIFY-TRANSACTION.
+002570     MOVE TERMS-TYPE TO REC-1-2-1
+002580     IF HEADER
+002590         ADD 1 TO WS-HEADER-COUNT
+002600     END-IF
+002610     IF SUPPLr
+002620         ADD 1 TO WS-SUPPLR-COUNT
+002630     END-IF
+002640     IF WREHOUSE
+002650         ADD 1 TO WS-WREHOUSE-COUNT
+002660     END-IF
+002670     IF HEADER AND NOT SUPPLr
+002680         ADD 1 TO WS-HEADER-ONLY-COUNT
+002690     END-IF
+002691     IF SUPPLr AND NOT WREHOUSE
+002692         ADD 1 TO WS-HEADER-SUPPLR-COUNT
+002693     END-IF
+002700     MOVE '---' TO WS-CATEGORY-CODE
+002710     IF HEADER
+002720         MOVE 'H' TO WS-CATEGORY-CODE (1:1)
+002730     END-IF
+002740     IF SUPPLr
+002750         MOVE 'S' TO WS-CATEGORY-CODE (2:1)
+002760     END-IF
+002770     IF WREHOUSE
+002780         MOVE 'W' TO WS-CATEGORY-CODE (3:1)
+002790     END-IF.
+002800 2090-WRITE-AUDIT-RECORD.
+002805     MOVE WS-DETAIL-RECORD-COUNT TO AUD-SEQUENCE-NO
+002810     MOVE TERMS-KEY            TO AUD-TERMS-KEY
+002820     MOVE WS-CATEGORY-CODE     TO AUD-CATEGORY
+002830     IF ORDER-LINE-FOUND
+002840         MOVE 'ACCEPTED'                     TO AUD-DISPOSITION
+002850         PERFORM 2092-WRITE-ORDER-LINE-INTERFACE
+002860     ELSE
+002870         MOVE 'REJECTED-NO-ORDER-LINE-MATCH' TO AUD-DISPOSITION
+002880     END-IF
+002890     WRITE AUDIT-RECORD.
+002900 2092-WRITE-ORDER-LINE-INTERFACE.
+002910     MOVE OL-NO (INDX)         TO OLI-OL-NO
+002920     MOVE TERMS-KEY            TO OLI-TERMS-KEY
+002930     MOVE WS-CATEGORY-CODE     TO OLI-CATEGORY-CODE
+002940     WRITE OLI-RECORD.
+002950 2091-WRITE-AUDIT-REJECT-RECORD.
+002955     MOVE WS-DETAIL-RECORD-COUNT TO AUD-SEQUENCE-NO
+002960     MOVE ZERO                 TO AUD-TERMS-KEY
+002970     MOVE SPACES               TO AUD-CATEGORY
+002980     MOVE 'REJECTED-INVALID-KEY'            TO AUD-DISPOSITION
+002990     WRITE AUDIT-RECORD.
+003000 2080-WRITE-REJECT-RECORD.
+003005     MOVE WS-DETAIL-RECORD-COUNT TO REJ-SEQUENCE-NO
+003010     MOVE FILE-RECORD          TO REJ-RAW-IMAGE
+003020     MOVE 'R001'               TO REJ-REASON-CODE
+003030     MOVE 'TERMS-KEY NOT NUMERIC'
+003040                               TO REJ-REASON-TEXT
+003050     ADD 1 TO WS-REJECT-COUNT
+003060     WRITE REJECT-RECORD.
+003070 8000-PRINT-TRANSACTION-REPORT.
+003080     PERFORM 8010-PRINT-REPORT-HEADER
+003090     MOVE SPACES TO WS-REPORT-LINE
+003100     STRING 'HEADER   (1 THRU 4)         : ' WS-HEADER-COUNT
+003110         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003120     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003130         AFTER ADVANCING 2 LINES
+003140     MOVE SPACES TO WS-REPORT-LINE
+003150     STRING 'SUPPLR   (2 THROUGH 4)      : ' WS-SUPPLR-COUNT
+003160         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003170     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003180         AFTER ADVANCING 1 LINES
+003190     MOVE SPACES TO WS-REPORT-LINE
+003200     STRING 'WREHOUSE (3)                : ' WS-WREHOUSE-COUNT
+003210         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003220     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003230         AFTER ADVANCING 1 LINES
+003240     MOVE SPACES TO WS-REPORT-LINE
+003241     STRING 'HEADER ONLY (1,4 NOT SUPPLr): '
+003242         WS-HEADER-ONLY-COUNT
+003243         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003244     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003245         AFTER ADVANCING 1 LINES
+003246     MOVE SPACES TO WS-REPORT-LINE
+003247     STRING 'HEADER+SUPPLr (2,4 NOT WRHS): '
+003248         WS-HEADER-SUPPLR-COUNT
+003249         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003250     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003251         AFTER ADVANCING 1 LINES
+003300     MOVE SPACES TO WS-REPORT-LINE
+003310     STRING 'REJECTED RECORDS            : ' WS-REJECT-COUNT
+003320         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003330     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003340         AFTER ADVANCING 1 LINES.
+003350 8010-PRINT-REPORT-HEADER.
+003360     ADD 1 TO WS-PAGE-NO
+003370     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003380     MOVE SPACES TO WS-REPORT-LINE
+003390     STRING 'VARIABLES  RUN-DATE: ' WS-RUN-DATE
+003400         '  PAGE: ' WS-PAGE-NO
+003410         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003420     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003430         AFTER ADVANCING TOP-OF-PAGE.
+003431 8015-READ-TRAILER-RECORD.
+003432     OPEN INPUT TRAILER-FILE
+003433     IF WS-TRLR-FILE-STATUS = '00'
+003434         READ TRAILER-FILE
+003435             NOT AT END
+003436                 MOVE TRAILER-EXPECTED-COUNT
+003437                     TO WS-TRAILER-EXPECTED-COUNT
+003438                 SET TRAILER-WAS-FOUND TO TRUE
+003439         END-READ
+003440         CLOSE TRAILER-FILE
+003441     ELSE
+003442         IF WS-TRLR-FILE-STATUS NOT = '35'
+003443             DISPLAY 'TRAILER-FILE OPEN FAILED - FILE STATUS: '
+003444                 WS-TRLR-FILE-STATUS
+003445             MOVE 16 TO RETURN-CODE
+003446             STOP RUN
+003447         END-IF
+003448     END-IF.
+003449 8020-CHECK-CONTROL-TOTALS.
+003450     IF TRAILER-WAS-FOUND
+003460         IF WS-DETAIL-RECORD-COUNT NOT = WS-TRAILER-EXPECTED-COUNT
+003470             PERFORM 8025-WRITE-DISCREPANCY-MESSAGE
+003480         END-IF
+003490     ELSE
+003500         PERFORM 8026-WRITE-MISSING-TRAILER-MESSAGE
+003510     END-IF.
+003520 8025-WRITE-DISCREPANCY-MESSAGE.
+003530     MOVE SPACES TO WS-REPORT-LINE
+003540     STRING 'CONTROL TOTAL DISCREPANCY - EXPECTED: '
+003550         WS-TRAILER-EXPECTED-COUNT '  ACTUAL: '
+003560         WS-DETAIL-RECORD-COUNT
+003570         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003580     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003590         AFTER ADVANCING 2 LINES
+003600     MOVE 16 TO RETURN-CODE.
+003610 8026-WRITE-MISSING-TRAILER-MESSAGE.
+003620     MOVE SPACES TO WS-REPORT-LINE
+003630     STRING 'CONTROL TOTAL DISCREPANCY - NO TRAILER RECORD '
+003640         'FOUND - FILE MAY BE INCOMPLETE.  DETAIL COUNT: '
+003650         WS-DETAIL-RECORD-COUNT
+003660         DELIMITED BY SIZE INTO WS-REPORT-LINE
+003670     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+003680         AFTER ADVANCING 2 LINES
+003690     MOVE 16 TO RETURN-CODE.
+003700 9000-TERMINATE.
+003710     CLOSE TRANS-FILE-IN
+003720     CLOSE CHECKPOINT-FILE
+003730     CLOSE CONTROL-REPORT
+003740     CLOSE AUDIT-FILE
+003750     CLOSE ORDER-LINE-INTERFACE
+003760     CLOSE TRANS-FILE-REJECT.
